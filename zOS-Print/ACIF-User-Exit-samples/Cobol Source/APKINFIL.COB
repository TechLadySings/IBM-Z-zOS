@@ -1,220 +1,831 @@
-000110 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ     RENT
-000200* LAST UPDATE ON 9 Apr 2018 AT 15:38:00 BY  HOWARDT VERSION 01   *
-000300 ID DIVISION.
-000400 PROGRAM-ID. APKINFIL.
-000500 AUTHOR. TURETZKY--HYDRA.
-000600 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
-000700               This program is a sample exit for ACIF
-000800               (APKACIF,5648-062) demonstrating the use of the
-000900               ACIF input exit.
-001000
-001100               In order to use this exit, include the control
-001200               INPEXIT=APKINFIL to enable this exit, and include
-001300               the load module in a dataset referenced in STEPLIB
-001400               or elsewhere in the module search order.
-001500
-001600               This program tests inserting an entire file at the
-001700               input exit. The first record from ACIF is a single
-001800               dummy record from the input file. The exit opens
-001900               the "real" input file, sets the insert flag, and
-002000               returns each record from the actual file. When all
-002100               records are processed, the delete flag is set.
-002200
-002300               This program must either be compiled with the
-002400               NORENT option or linked with IGZOPT with the
-002500               RTEREUS option.  (See VS COBOL II Application
-002600               Programming Guide, SC26-4045).
-002700
-002800 DATE-WRITTEN. 16 AUG 94.
-002900 DATE-COMPILED.
-003000 SECURITY. IBM SAMPLE CODE ONLY.
-003100*/**************************************************************/
-003120*/* Licensed under the Apache License, Version 2.0 (the        */
-003130*/* "License"); you may not use this file except in compliance */
-003140*/* with the License. You may obtain a copy of the License at  */
-003150*/*                                                            */
-003160*/* http://www.apache.org/licenses/LICENSE-2.0                 */
-003170*/*                                                            */
-003180*/* Unless required by applicable law or agreed to in writing, */
-003190*/* software distributed under the License is distributed on an*/
-003191*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
-003192*/* KIND, either express or implied.  See the License for the  */
-003193*/* specific language governing permissions and limitations    */
-003194*/* under the License.                                         */
-003195*/*------------------------------------------------------------*/
-003196*/*                                                            */
-003200*/*   COPYRIGHT (C) 1993,2007 IBM CORPORATION                  */
-003300*/*   COPYRIGHT (C) 2007,2018 RICOH COMPANY, LTD               */
-003400*/*                                                            */
-003500*/*   Permission to use, copy, modify, and distribute          */
-003600*/*   this software for any purpose with or without fee        */
-003700*/*   is hereby granted, provided that the above               */
-003800*/*   copyright notices appear in all copies.                  */
-003900*/*                                                            */
-004000*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
-004100*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
-004200*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
-004300*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
-004400*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
-004500*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
-004600*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
-004700*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
-004800*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
-004900*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
-005000*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
-005100*/**************************************************************/
-005200 TITLE 'ACIF Test Input Exit'.
-005300 ENVIRONMENT DIVISION.
-005400 CONFIGURATION SECTION.
-005500 SOURCE-COMPUTER. IBM-370.
-005600 OBJECT-COMPUTER. IBM-370.
-005700 INPUT-OUTPUT SECTION.
-005800 FILE-CONTROL.
-005900     SELECT APKINFIL-IN          ASSIGN TO SYS001-S-APKINFIL
-006000                                 FILE STATUS
-006100                                 APKINFIL-IN-STATUS.
-006200     EJECT
-006300 DATA DIVISION.
-006400 FILE SECTION.
-006500 FD  APKINFIL-IN                 GLOBAL,
-006600     BLOCK CONTAINS 0 RECORDS,
-006700     RECORDING MODE IS V
-006800     RECORD VARYING FROM 08 TO 32752 DEPENDING ON APKINFIL-LENGTH.
-006900
-007000 01  APKINFIL-IN-RECORD.
-007100     05  APKINFIL-IN-INTRODUCER.
-007200       10  APKINFIL-IN-CC PIC X.
-007300       10  APKINFIL-IN-LEN-CHR PIC XX.
-007400       10  APKINFIL-IN-RECLEN REDEFINES
-007500                                  APKINFIL-IN-LEN-CHR
-007600                             PIC 9(4) COMP.
-007700* NOTE:  9(4) COMP IS USED TO GET HALFWORD INTEGER, BUT COBOL
-007800* MAY RESTRICT VALUE TO 9999. COBOL II COMPILE-TIME PARM
-007900* TRUNC(BIN) OR TRUNC(OPT) WILL TREAT THE VALUE AS A HALFWORD
-008000* WITH NO TRUNCATION (TRUNC(OPT) PRODUCES FAR BETTER CODE).
-008100       10  APKINFIL-IN-TYPE PIC XXX.
-008200       10  APKINFIL-IN-FLAG PIC X.
-008300       10  APKINFIL-IN-SEQ-CHR PIC XX.
-008400       10  APKINFIL-IN-SEQNUM REDEFINES
-008500                                  APKINFIL-IN-SEQ-CHR
-008600                             PIC 9(4) COMP.
-008700     05  APKINFIL-IN-DATA.
-008800         10  APKINFIL-IN-ARRAY
-008900                             OCCURS 32743,
-009000                             DEPENDING ON
-009100                             APKINFIL-IN-RECLEN,
-009200                             INDEXED BY APKINFIL-IN-INDX,
-009300                             PIC X.
-009400   SKIP3
-009500 WORKING-STORAGE SECTION.
-009600 77  PGMNAME                 PIC X(8) VALUE 'APKINFIL'.
-009610 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            !@01
-009620 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.
-009630 77  ABEND-OPTS              PIC X(255)                           !@01
-009640     VALUE 'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)' .  !@01
-009900 77  AFPWRITE                PIC X(8) VALUE 'AFPWRITE'.
-010000 77  PAGE-COUNT              PIC 9(8) BINARY VALUE ZERO.
-010100 77  LINE-COUNT              PIC 9(8) BINARY VALUE ZERO.
-010200 77  APKINFIL-LENGTH         PIC 9(8) BINARY VALUE ZERO.
-010300 01  GLOBAL-VARIABLES            GLOBAL.
-010400     05  APKINFIL-IN-STATUS      PIC 99   VALUE ZERO.
-010500         88  APKINFIL-IN-OK      VALUE 00.
-010600         88  APKINFIL-IN-EOF     VALUE 10.
-010700/ PASSED PARAMETERS.
-010800 LINKAGE SECTION.
-010900 01  INP-PARMS.
-011000     05  INP-USTOR           POINTER.
-011100     05  INP-PFATTR          POINTER.
-011200     05  INP-RECPTR          POINTER.
-011300     05  FILLER              POINTER.
-011400     05  INP-RECLEN          PIC 9(4) BINARY.
-011500     05  FILLER              PIC XX.
-011600     05  INP-REQUEST         PIC X.
-011700         88  INP-USE         VALUE X'00'.
-011800         88  INP-DELETE      VALUE X'01'.
-011900         88  INP-INSERT      VALUE X'02'.
-012000     05  INP-EOF-FLAG        PIC X.
-012100         88  INP-EOF         VALUE 'Y'.
-012200
-012300 01  INP-UAREA.
-012400     05  UAREA-INCNTR        PIC 9(8) BINARY.
-012500     05  INIT-FLAG           PIC X.
-012600         88 INITTED          VALUE HIGH-VALUE.
-012700         88 NOT-INITTED      VALUE LOW-VALUE.
-012800     05  FILLER              PIC X(11).
-012900
-013000 01  INP-ATTR.
-013100     05  INP-CC              PIC XXX.
-013200     05  INP-CCTYPE          PIC X.
-013300         88  INP-ANSI-CC     VALUE 'A'.
-013400         88  INP-MACH-CC     VALUE 'M'.
-013500     05  INP-CHARS           PIC X(20).
-013600     05  INP-FORMDEF         PIC X(8).
-013700     05  INP-PAGEDEF         PIC X(8).
-013800     05  INP-PRMODE          PIC X(8).
-013900     05  INP-TRC             PIC XXX.
-014000
-014100* This is a template for the input record, pointed to by
-014200* INP-RECPTR. The record's actual length is given by
-014300* INP-RECLEN.
-014400 01  INP-LINE.
-014500     05  INP-CCVAL           PIC X.
-014600     05  INP-TRCVAL          PIC X.
-014700     05  INP-DATA            PIC X(32750).
-014800     SKIP1
-014900 TITLE 'Initialization and Main Line'.
-015000 PROCEDURE DIVISION USING INP-PARMS.
-015100* make work area, attributes, and input line addressable.
-015200     SET ADDRESS OF INP-UAREA TO INP-USTOR.
-015300     SET ADDRESS OF INP-ATTR TO INP-PFATTR.
-015400     SET ADDRESS OF INP-LINE TO INP-RECPTR.
-015500* no special action is necessary at EOF.
-015600     IF INP-EOF
-015700      THEN
-015800       DISPLAY PGMNAME, ' EOF REACHED.';
-015900       DISPLAY PGMNAME, ' RECORDS INSERTED ', UAREA-INCNTR;
-016000       CLOSE APKINFIL-IN;
-016100       GOBACK;
-016200     END-IF.
-016300     IF NOT-INITTED
-016400      THEN
-016500       OPEN INPUT APKINFIL-IN;
-016600       IF NOT APKINFIL-IN-OK
-016700        THEN
-016800         DISPLAY PGMNAME, ' ERROR OPENING APKINFIL INPUT FILE';
-016900         DISPLAY PGMNAME, ' STATUS CODE ', APKINFIL-IN-STATUS;
-017000         MOVE APKINFIL-IN-STATUS TO RETURN-CODE;
-017100         GOBACK;
-017200        ELSE
-017300         SET INITTED TO TRUE;
-017400       END-IF;
-017500     END-IF.
-017600     SKIP1
-017700* Set the insert flag, and point the ACIF input record pointer
-017800* to the input record just read.
-017900     PERFORM 0100-READ-RECORD.
-018000     IF APKINFIL-IN-OK
-018100      THEN
-018200       SET INP-INSERT TO TRUE;
-018300       MOVE APKINFIL-IN-RECORD TO INP-LINE (1 : APKINFIL-LENGTH);
-018400       MOVE APKINFIL-LENGTH TO INP-RECLEN;
-018500      ELSE
-018600       IF NOT APKINFIL-IN-EOF
-018700        THEN
-018800         DISPLAY PGMNAME, ' ERROR READING APKINFIL INPUT FILE';
-018900         DISPLAY PGMNAME, ' STATUS CODE ', APKINFIL-IN-STATUS;
-019000         MOVE APKINFIL-IN-STATUS TO RETURN-CODE;
-019100        END-IF;
-019200       SET INP-DELETE TO TRUE;
-019300      END-IF.
-019400     SKIP1
-019500     GOBACK.
-019600 SKIP3
-019700 0100-READ-RECORD.
-019800* Read a record from the input file.
-019900     READ APKINFIL-IN,
-020000      AT END
-020100       CONTINUE;
-020200      NOT AT END
-020300       ADD 1 TO UAREA-INCNTR;
-020400     END-READ.
\ No newline at end of file
+000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ     RENT
+000110* LAST UPDATE ON 09 Aug 2026 AT 14:05:00 BY  DLMAINT VERSION 14  *
+000120* MODIFICATION HISTORY.                                         *
+000130*   09 AUG 2026  DLM  ADD CHECKPOINT/RESTART SUPPORT.             !@02*
+000140*   09 AUG 2026  DLM  ISSUE CEE3DMP ON I/O FAILURE.               !@03*
+000150*   09 AUG 2026  DLM  VALIDATE TYPE CODE, EXCEPTION REPORT.       !@04*
+000160*   09 AUG 2026  DLM  SEQUENCE GAP/DUPLICATE AUDIT LOG.           !@05*
+000170*   09 AUG 2026  DLM  END-OF-RUN PAGE/LINE SUMMARY REPORT.        !@06*
+000180*   09 AUG 2026  DLM  CONCATENATED MULTI-FILE INPUT SUPPORT.      !@07*
+000190*   09 AUG 2026  DLM  BOUNDS-CHECK RECORD LENGTH BEFORE MOVE.     !@08*
+000200*   09 AUG 2026  DLM  PER-TYPE FORMDEF/PAGEDEF/CHARS OVERRIDE.    !@09*
+000210*   09 AUG 2026  DLM  INSERT SYNTHESIZED TRAILER AT EOF.          !@10*
+000220*   09 AUG 2026  DLM  CALLER-SELECTABLE INPUT DD VIA USTOR.       !@11*
+000230*   09 AUG 2026  DLM  FIX TRAILER/RESTART/USTOR EDGE CASES.       !@12*
+000240*   09 AUG 2026  DLM  FIX PER-FILE RESTART, HUNG I/O ERROR LOOP.  !@13*
+000250*   09 AUG 2026  DLM  FIX RESTART SEQNUM, REPLAY BOUND, DBL CLOSE.!@14*
+000260 ID DIVISION.
+000270 PROGRAM-ID. APKINFIL.
+000280 AUTHOR. TURETZKY--HYDRA.
+000290 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.
+000300               This program is a sample exit for ACIF
+000310               (APKACIF,5648-062) demonstrating the use of the
+000320               ACIF input exit.
+000330
+000340               In order to use this exit, include the control
+000350               INPEXIT=APKINFIL to enable this exit, and include
+000360               the load module in a dataset referenced in STEPLIB
+000370               or elsewhere in the module search order.
+000380
+000390               This program tests inserting an entire file at the
+000400               input exit. The first record from ACIF is a single
+000410               dummy record from the input file. The exit opens
+000420               the "real" input file, sets the insert flag, and
+000430               returns each record from the actual file. When all
+000440               records are processed, the delete flag is set.
+000450
+000460               This program must either be compiled with the
+000470               NORENT option or linked with IGZOPT with the
+000480               RTEREUS option.  (See VS COBOL II Application
+000490               Programming Guide, SC26-4045).
+000500
+000510 DATE-WRITTEN. 16 AUG 94.
+000520 DATE-COMPILED.
+000530 SECURITY. IBM SAMPLE CODE ONLY.
+000540*/**************************************************************/
+000550*/* Licensed under the Apache License, Version 2.0 (the        */
+000560*/* "License"); you may not use this file except in compliance */
+000570*/* with the License. You may obtain a copy of the License at  */
+000580*/*                                                            */
+000590*/* http://www.apache.org/licenses/LICENSE-2.0                 */
+000600*/*                                                            */
+000610*/* Unless required by applicable law or agreed to in writing, */
+000620*/* software distributed under the License is distributed on an*/
+000630*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */
+000640*/* KIND, either express or implied.  See the License for the  */
+000650*/* specific language governing permissions and limitations    */
+000660*/* under the License.                                         */
+000670*/*------------------------------------------------------------*/
+000680*/*                                                            */
+000690*/*   COPYRIGHT (C) 1993,2007 IBM CORPORATION                  */
+000700*/*   COPYRIGHT (C) 2007,2018 RICOH COMPANY, LTD               */
+000710*/*                                                            */
+000720*/*   Permission to use, copy, modify, and distribute          */
+000730*/*   this software for any purpose with or without fee        */
+000740*/*   is hereby granted, provided that the above               */
+000750*/*   copyright notices appear in all copies.                  */
+000760*/*                                                            */
+000770*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */
+000780*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */
+000790*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */
+000800*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */
+000810*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */
+000820*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */
+000830*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */
+000840*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */
+000850*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */
+000860*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */
+000870*/*   OTHER DEALINGS IN THE SOFTWARE.                          */
+000880*/**************************************************************/
+000890 TITLE 'ACIF Test Input Exit'.
+000900 ENVIRONMENT DIVISION.
+000910 CONFIGURATION SECTION.
+000920 SOURCE-COMPUTER. IBM-370.
+000930 OBJECT-COMPUTER. IBM-370.
+000940 INPUT-OUTPUT SECTION.
+000950 FILE-CONTROL.
+000960     SELECT APKINFIL-IN          ASSIGN TO APKINFIL-IN-DDNAME     !@07
+000970                                 FILE STATUS
+000980                                 APKINFIL-IN-STATUS.
+000990     SELECT APKINFIL-CKPT       ASSIGN TO SYS001-S-APKCKPT        !@02
+001000                                 ORGANIZATION IS SEQUENTIAL       !@02
+001010                                 FILE STATUS                      !@02
+001020                                 APKINFIL-CKPT-STATUS.            !@02
+001030     SELECT APKINFIL-EXCPT      ASSIGN TO SYS001-S-APKEXCPT       !@04
+001040                                 ORGANIZATION IS SEQUENTIAL       !@04
+001050                                 FILE STATUS                      !@04
+001060                                 APKINFIL-EXCPT-STATUS.           !@04
+001070     SELECT APKINFIL-AUDIT      ASSIGN TO SYS001-S-APKAUDIT       !@05
+001080                                 ORGANIZATION IS SEQUENTIAL       !@05
+001090                                 FILE STATUS                      !@05
+001100                                 APKINFIL-AUDIT-STATUS.           !@05
+001110     SELECT APKINFIL-RPT        ASSIGN TO SYS001-S-APKRPT         !@06
+001120                                 ORGANIZATION IS SEQUENTIAL       !@06
+001130                                 FILE STATUS                      !@06
+001140                                 APKINFIL-RPT-STATUS.             !@06
+001150     SELECT APKINFIL-CTL        ASSIGN TO SYS001-S-APKCTL         !@07
+001160                                 ORGANIZATION IS SEQUENTIAL       !@07
+001170                                 FILE STATUS                      !@07
+001180                                 APKINFIL-CTL-STATUS.             !@07
+001190     EJECT
+001200 DATA DIVISION.
+001210 FILE SECTION.
+001220 FD  APKINFIL-IN                 GLOBAL,
+001230     BLOCK CONTAINS 0 RECORDS,
+001240     RECORDING MODE IS V
+001250     RECORD VARYING FROM 08 TO 32752 DEPENDING ON APKINFIL-LENGTH.
+001260
+001270 01  APKINFIL-IN-RECORD.
+001280     05  APKINFIL-IN-INTRODUCER.
+001290       10  APKINFIL-IN-CC PIC X.
+001300       10  APKINFIL-IN-LEN-CHR PIC XX.
+001310       10  APKINFIL-IN-RECLEN REDEFINES
+001320                                  APKINFIL-IN-LEN-CHR
+001330                             PIC 9(4) COMP.
+001340* NOTE:  9(4) COMP IS USED TO GET HALFWORD INTEGER, BUT COBOL
+001350* MAY RESTRICT VALUE TO 9999. COBOL II COMPILE-TIME PARM
+001360* TRUNC(BIN) OR TRUNC(OPT) WILL TREAT THE VALUE AS A HALFWORD
+001370* WITH NO TRUNCATION (TRUNC(OPT) PRODUCES FAR BETTER CODE).
+001380       10  APKINFIL-IN-TYPE PIC XXX.
+001390           88  APKINFIL-TYPE-IS-VALID VALUES 'HDR' 'BAN'          !@04
+001400                                              'DTL' 'TRL'.        !@04
+001410           88  APKINFIL-TYPE-IS-HDR   VALUE 'HDR'.                !@09
+001420           88  APKINFIL-TYPE-IS-BAN   VALUE 'BAN'.                !@09
+001430           88  APKINFIL-TYPE-IS-TRL   VALUE 'TRL'.                !@09
+001440       10  APKINFIL-IN-FLAG PIC X.
+001450       10  APKINFIL-IN-SEQ-CHR PIC XX.
+001460       10  APKINFIL-IN-SEQNUM REDEFINES
+001470                                  APKINFIL-IN-SEQ-CHR
+001480                             PIC 9(4) COMP.
+001490     05  APKINFIL-IN-DATA.
+001500         10  APKINFIL-IN-ARRAY
+001510                             OCCURS 32743,
+001520                             DEPENDING ON
+001530                             APKINFIL-IN-RECLEN,
+001540                             INDEXED BY APKINFIL-IN-INDX,
+001550                             PIC X.
+001560/ CHECKPOINT/RESTART DATASET.                                     !@02
+001570 FD  APKINFIL-CKPT,                                               !@02
+001580     RECORDING MODE IS F,                                         !@02
+001590     BLOCK CONTAINS 0 RECORDS.                                    !@02
+001600 01  APKINFIL-CKPT-RECORD.                                        !@02
+001610     05  CKPT-FILE-INDEX         PIC 9(4) BINARY.                 !@02
+001620     05  CKPT-RECS-DONE          PIC 9(8) BINARY.                 !@02
+001630     05  CKPT-SEQNUM             PIC 9(4) COMP.                   !@02
+001640     05  CKPT-RECS-INSERTED      PIC 9(8) BINARY.                 !@12
+001650     05  CKPT-PAGE-COUNT         PIC 9(8) BINARY.                 !@12
+001660     05  CKPT-LINE-COUNT         PIC 9(8) BINARY.                 !@12
+001670     05  FILLER                  PIC X(08).                       !@02
+001680/ TYPE-CODE EXCEPTION REPORT.                                     !@04
+001690 FD  APKINFIL-EXCPT,                                              !@04
+001700     RECORDING MODE IS F,                                         !@04
+001710     BLOCK CONTAINS 0 RECORDS.                                    !@04
+001720 01  APKINFIL-EXCPT-RECORD.                                       !@04
+001730     05  EXCPT-SEQNUM            PIC 9(8).                        !@04
+001740     05  FILLER                  PIC X.                           !@04
+001750     05  EXCPT-TYPE              PIC X(3).                        !@04
+001760     05  FILLER                  PIC X.                           !@04
+001770     05  EXCPT-REASON            PIC X(40).                       !@04
+001780     05  FILLER                  PIC X(27).                       !@04
+001790/ SEQUENCE GAP/DUPLICATE AUDIT LOG.                               !@05
+001800 FD  APKINFIL-AUDIT,                                              !@05
+001810     RECORDING MODE IS F,                                         !@05
+001820     BLOCK CONTAINS 0 RECORDS.                                    !@05
+001830 01  APKINFIL-AUDIT-RECORD.                                       !@05
+001840     05  AUDIT-SEQNUM            PIC 9(8).                        !@05
+001850     05  FILLER                  PIC X.                           !@05
+001860     05  AUDIT-PREV-SEQNUM       PIC 9(8).                        !@05
+001870     05  FILLER                  PIC X.                           !@05
+001880     05  AUDIT-REASON            PIC X(30).                       !@05
+001890     05  FILLER                  PIC X(32).                       !@05
+001900/ END-OF-RUN SUMMARY REPORT.                                      !@06
+001910 FD  APKINFIL-RPT,                                                !@06
+001920     RECORDING MODE IS F,                                         !@06
+001930     BLOCK CONTAINS 0 RECORDS.                                    !@06
+001940 01  APKINFIL-RPT-RECORD.                                         !@06
+001950     05  RPT-RECS-READ           PIC 9(8).                        !@06
+001960     05  FILLER                  PIC X.                           !@06
+001970     05  RPT-RECS-INSERTED       PIC 9(8).                        !@06
+001980     05  FILLER                  PIC X.                           !@06
+001990     05  RPT-PAGE-COUNT          PIC 9(8).                        !@06
+002000     05  FILLER                  PIC X.                           !@06
+002010     05  RPT-LINE-COUNT          PIC 9(8).                        !@06
+002020     05  FILLER                  PIC X(45).                       !@06
+002030/ MULTI-FILE CONCATENATION CONTROL DATASET.                       !@07
+002040 FD  APKINFIL-CTL,                                                !@07
+002050     RECORDING MODE IS F,                                         !@07
+002060     BLOCK CONTAINS 0 RECORDS.                                    !@07
+002070 01  APKINFIL-CTL-RECORD.                                         !@07
+002080     05  CTL-DDNAME              PIC X(8).                        !@07
+002090     05  FILLER                  PIC X(72).                       !@07
+002100   SKIP3
+002110 WORKING-STORAGE SECTION.
+002120 77  PGMNAME                 PIC X(8) VALUE 'APKINFIL'.
+002130 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            !@01
+002140 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.
+002150 77  ABEND-OPTS              PIC X(255)                           !@01
+002160     VALUE 'ENC(CUR) THR(CUR) FILE VAR NOBLOCK NOSTOR SF(ALL)' .  !@01
+002170 77  AFPWRITE                PIC X(8) VALUE 'AFPWRITE'.
+002180 77  PAGE-COUNT              PIC 9(8) BINARY VALUE ZERO.
+002190 77  LINE-COUNT              PIC 9(8) BINARY VALUE ZERO.
+002200 77  APKINFIL-LENGTH         PIC 9(8) BINARY VALUE ZERO.
+002210* CHECKPOINT/RESTART WORK FIELDS.                                 !@02
+002220 77  CKPT-INTERVAL           PIC 9(8) BINARY VALUE 500.           !@02
+002230 77  CKPT-DUE-CNTR           PIC 9(8) BINARY VALUE ZERO.          !@02
+002240 77  CKPT-TARGET-RECS        PIC 9(8) BINARY VALUE ZERO.          !@02
+002250 77  CKPT-TARGET-FILE-INDEX  PIC 9(4) BINARY VALUE ZERO.          !@02
+002260 01  CKPT-SWITCHES.                                               !@02
+002270     05  CKPT-RESTART-SW     PIC X    VALUE 'N'.                  !@02
+002280         88  CKPT-RESTARTING     VALUE 'Y'.                       !@02
+002290         88  CKPT-NOT-RESTARTING VALUE 'N'.                       !@02
+002300* TYPE-CODE VALIDATION WORK FIELDS.                               !@04
+002310 01  REC-VALIDATION-SWITCHES.                                     !@04
+002320     05  REC-VALID-SW        PIC X    VALUE 'N'.                  !@04
+002330         88  REC-IS-VALID    VALUE 'Y'.                           !@04
+002340         88  REC-IS-INVALID  VALUE 'N'.                           !@04
+002350 01  EXCPT-FILE-SWITCHES.                                         !@04
+002360     05  EXCPT-FILE-OPEN-SW  PIC X    VALUE 'N'.                  !@04
+002370         88  EXCPT-FILE-IS-OPEN VALUE 'Y'.                        !@04
+002380         88  EXCPT-FILE-NOT-OPEN VALUE 'N'.                       !@04
+002390 01  AUDIT-FILE-SWITCHES.                                         !@05
+002400     05  AUDIT-FILE-OPEN-SW  PIC X    VALUE 'N'.                  !@05
+002410         88  AUDIT-FILE-IS-OPEN VALUE 'Y'.                        !@05
+002420         88  AUDIT-FILE-NOT-OPEN VALUE 'N'.                       !@05
+002430 01  IN-FILE-SWITCHES.                                            !@14
+002440     05  IN-FILE-OPEN-SW     PIC X    VALUE 'N'.                  !@14
+002450         88  IN-FILE-IS-OPEN     VALUE 'Y'.                       !@14
+002460         88  IN-FILE-NOT-OPEN    VALUE 'N'.                       !@14
+002470* SEQUENCE GAP/DUPLICATE TRACKING WORK FIELDS.                    !@05
+002480 77  LAST-SEQNUM             PIC 9(8) BINARY VALUE ZERO.          !@05
+002490 77  SEQNUM-DELTA            PIC S9(8) BINARY VALUE ZERO.         !@05
+002500 01  SEQNUM-TRACK-SWITCHES.                                       !@05
+002510     05  FIRST-SEQNUM-SW     PIC X    VALUE 'Y'.                  !@05
+002520         88  FIRST-SEQNUM-PENDING VALUE 'Y'.                      !@05
+002530         88  SEQNUM-ALREADY-SEEN  VALUE 'N'.                      !@05
+002540* END-OF-RUN SUMMARY REPORT WORK FIELDS.                          !@06
+002550 77  RECS-INSERTED-CNTR      PIC 9(8) BINARY VALUE ZERO.          !@06
+002560* MULTI-FILE CONCATENATION WORK FIELDS.                           !@07
+002570 77  APKINFIL-IN-DDNAME      PIC X(8) VALUE 'APKINFIL'.           !@07
+002580 77  APKINFIL-MAX-FILES      PIC 9(4) BINARY VALUE 50.            !@07
+002590 77  APKINFIL-FILE-COUNT     PIC 9(4) BINARY VALUE ZERO.          !@07
+002600 77  APKINFIL-FILE-CURR      PIC 9(4) BINARY VALUE ZERO.          !@07
+002610 77  CURR-FILE-RECNTR        PIC 9(8) BINARY VALUE ZERO.          !@13
+002620 01  APKINFIL-FILE-LIST.                                          !@07
+002630     05  APKINFIL-FILE-ENTRY PIC X(8)                             !@07
+002640                             OCCURS 50 TIMES                      !@07
+002650                             INDEXED BY APKINFIL-FILE-INDX.       !@07
+002660* PER-TYPE PRINT ATTRIBUTE OVERRIDES.                             !@09
+002670 01  APKINFIL-PRINT-ATTRS.                                        !@09
+002680     05  HDR-FORMDEF         PIC X(8)  VALUE 'HDRFORM1'.          !@09
+002690     05  HDR-PAGEDEF         PIC X(8)  VALUE 'HDRPAGE1'.          !@09
+002700     05  HDR-CHARS           PIC X(20) VALUE 'GT12'.              !@09
+002710     05  BAN-FORMDEF         PIC X(8)  VALUE 'BANFORM1'.          !@09
+002720     05  BAN-PAGEDEF         PIC X(8)  VALUE 'BANPAGE1'.          !@09
+002730     05  BAN-CHARS           PIC X(20) VALUE 'GT15'.              !@09
+002740     05  TRL-FORMDEF         PIC X(8)  VALUE 'TRLFORM1'.          !@09
+002750     05  TRL-PAGEDEF         PIC X(8)  VALUE 'TRLPAGE1'.          !@09
+002760     05  TRL-CHARS           PIC X(20) VALUE 'GT12'.              !@09
+002770* TRAILER RECORD INSERTION WORK FIELDS.                           !@10
+002780 01  TRAILER-SWITCHES.                                            !@10
+002790     05  TRAILER-SENT-SW     PIC X    VALUE 'N'.                  !@10
+002800         88  TRAILER-SENT        VALUE 'Y'.                       !@10
+002810         88  TRAILER-NOT-SENT    VALUE 'N'.                       !@10
+002820 01  TRAILER-TEXT.                                                !@10
+002830     05  FILLER              PIC X(18)                            !@10
+002840                             VALUE 'TRL  RECORDS READ='.          !@10
+002850     05  TRL-TXT-RECS-READ   PIC 9(8).                            !@10
+002860     05  FILLER              PIC X(18)                            !@10
+002870                             VALUE ' RECORDS INSERTED='.          !@10
+002880     05  TRL-TXT-RECS-INS    PIC 9(8).                            !@10
+002890     05  FILLER              PIC X(7)  VALUE ' PAGES='.           !@10
+002900     05  TRL-TXT-PAGES       PIC 9(8).                            !@10
+002910     05  FILLER              PIC X(7)  VALUE ' LINES='.           !@10
+002920     05  TRL-TXT-LINES       PIC 9(8).                            !@10
+002930 01  GLOBAL-VARIABLES            GLOBAL.
+002940     05  APKINFIL-IN-STATUS      PIC 99   VALUE ZERO.
+002950         88  APKINFIL-IN-OK      VALUE 00.
+002960         88  APKINFIL-IN-EOF     VALUE 10.
+002970     05  APKINFIL-CKPT-STATUS    PIC 99   VALUE ZERO.             !@02
+002980         88  APKINFIL-CKPT-OK    VALUE 00.                        !@02
+002990         88  APKINFIL-CKPT-EOF   VALUE 10.                        !@02
+003000     05  APKINFIL-EXCPT-STATUS   PIC 99   VALUE ZERO.             !@04
+003010         88  APKINFIL-EXCPT-OK   VALUE 00.                        !@04
+003020     05  APKINFIL-AUDIT-STATUS   PIC 99   VALUE ZERO.             !@05
+003030         88  APKINFIL-AUDIT-OK   VALUE 00.                        !@05
+003040     05  APKINFIL-RPT-STATUS     PIC 99   VALUE ZERO.             !@06
+003050         88  APKINFIL-RPT-OK     VALUE 00.                        !@06
+003060     05  APKINFIL-CTL-STATUS     PIC 99   VALUE ZERO.             !@07
+003070         88  APKINFIL-CTL-OK     VALUE 00.                        !@07
+003080         88  APKINFIL-CTL-EOF    VALUE 10.                        !@07
+003090/ PASSED PARAMETERS.
+003100 LINKAGE SECTION.
+003110 01  INP-PARMS.
+003120     05  INP-USTOR           POINTER.
+003130     05  INP-PFATTR          POINTER.
+003140     05  INP-RECPTR          POINTER.
+003150     05  FILLER              POINTER.
+003160     05  INP-RECLEN          PIC 9(4) BINARY.
+003170     05  FILLER              PIC XX.
+003180     05  INP-REQUEST         PIC X.
+003190         88  INP-USE         VALUE X'00'.
+003200         88  INP-DELETE      VALUE X'01'.
+003210         88  INP-INSERT      VALUE X'02'.
+003220     05  INP-EOF-FLAG        PIC X.
+003230         88  INP-EOF         VALUE 'Y'.
+003240
+003250 01  INP-UAREA.
+003260     05  UAREA-INCNTR        PIC 9(8) BINARY.
+003270     05  INIT-FLAG           PIC X.
+003280         88 INITTED          VALUE HIGH-VALUE.
+003290         88 NOT-INITTED      VALUE LOW-VALUE.
+003300     05  UAREA-DDNAME        PIC X(8).                            !@11
+003310     05  FILLER              PIC X(3).                            !@11
+003320
+003330 01  INP-ATTR.
+003340     05  INP-CC              PIC XXX.
+003350     05  INP-CCTYPE          PIC X.
+003360         88  INP-ANSI-CC     VALUE 'A'.
+003370         88  INP-MACH-CC     VALUE 'M'.
+003380     05  INP-CHARS           PIC X(20).
+003390     05  INP-FORMDEF         PIC X(8).
+003400     05  INP-PAGEDEF         PIC X(8).
+003410     05  INP-PRMODE          PIC X(8).
+003420     05  INP-TRC             PIC XXX.
+003430
+003440* This is a template for the input record, pointed to by
+003450* INP-RECPTR. The record's actual length is given by
+003460* INP-RECLEN.
+003470 01  INP-LINE.
+003480     05  INP-CCVAL           PIC X.
+003490     05  INP-TRCVAL          PIC X.
+003500     05  INP-DATA            PIC X(32750).
+003510     SKIP1
+003520 TITLE 'Initialization and Main Line'.
+003530 PROCEDURE DIVISION USING INP-PARMS.
+003540* make work area, attributes, and input line addressable.
+003550     SET ADDRESS OF INP-UAREA TO INP-USTOR.
+003560     SET ADDRESS OF INP-ATTR TO INP-PFATTR.
+003570     SET ADDRESS OF INP-LINE TO INP-RECPTR.
+003580* no special action is necessary at EOF.
+003590     IF INP-EOF
+003600      THEN
+003610       DISPLAY PGMNAME, ' EOF REACHED.';
+003620       DISPLAY PGMNAME, ' RECORDS INSERTED ', UAREA-INCNTR;
+003630       IF IN-FILE-IS-OPEN                                         !@14
+003640        THEN                                                      !@14
+003650* 0140-ADVANCE-INPUT-FILE already closes APKINFIL-IN as soon as    !@14
+003660* the last file in the concatenation hits end of file, well       !@14
+003670* before ACIF's own final cleanup call arrives here -- only       !@14
+003680* CLOSE it again if it is still actually open.                    !@14
+003690         CLOSE APKINFIL-IN;                                       !@14
+003700         SET IN-FILE-NOT-OPEN TO TRUE;                            !@14
+003710       END-IF;                                                    !@14
+003720       GOBACK;
+003730     END-IF.
+003740     IF NOT-INITTED
+003750      THEN
+003760       PERFORM 0105-BUILD-FILE-LIST;                              !@07
+003770       PERFORM 0150-LOAD-CHECKPOINT;                              !@07
+003780       MOVE 1 TO APKINFIL-FILE-CURR;                              !@07
+003790       IF CKPT-RESTARTING                                         !@07
+003800        THEN                                                      !@07
+003810         MOVE CKPT-TARGET-FILE-INDEX TO APKINFIL-FILE-CURR;       !@07
+003820       END-IF;                                                    !@07
+003830       MOVE APKINFIL-FILE-ENTRY (APKINFIL-FILE-CURR)              !@07
+003840                                 TO APKINFIL-IN-DDNAME;           !@07
+003850       OPEN INPUT APKINFIL-IN;
+003860       IF NOT APKINFIL-IN-OK
+003870        THEN
+003880         DISPLAY PGMNAME, ' ERROR OPENING APKINFIL INPUT FILE';
+003890         DISPLAY PGMNAME, ' STATUS CODE ', APKINFIL-IN-STATUS;
+003900         MOVE APKINFIL-IN-STATUS TO RETURN-CODE;
+003910         PERFORM 0190-CALL-ABEND;                                 !@03
+003920         GOBACK;
+003930        ELSE
+003940         SET INITTED TO TRUE;
+003950         SET IN-FILE-IS-OPEN TO TRUE;                              !@14
+003960* Open the exception and audit files before replaying any         !@12
+003970* records past a restart checkpoint, and re-open in EXTEND mode   !@12
+003980* on a restart so the prior run's entries for records before the  !@12
+003990* checkpoint are preserved rather than lost to a fresh OUTPUT     !@12
+004000* open -- both files are written to as soon as 0100-READ-RECORD   !@12
+004010* starts validating and sequence-checking records, including the !@12
+004020* ones 0160-SKIP-TO-CHECKPOINT replays.                           !@12
+004030         IF CKPT-RESTARTING                                       !@12
+004040          THEN                                                    !@12
+004050           OPEN EXTEND APKINFIL-EXCPT;                            !@12
+004060          ELSE                                                    !@12
+004070           OPEN OUTPUT APKINFIL-EXCPT;                            !@04
+004080         END-IF;                                                  !@12
+004090         IF APKINFIL-EXCPT-OK                                     !@04
+004100          THEN                                                    !@04
+004110           SET EXCPT-FILE-IS-OPEN TO TRUE;                        !@04
+004120          ELSE                                                    !@04
+004130           DISPLAY PGMNAME, ' WARNING - EXCEPTION REPORT ',       !@04
+004140                   'FILE NOT AVAILABLE, STATUS ',                 !@04
+004150                   APKINFIL-EXCPT-STATUS;                         !@04
+004160         END-IF;                                                  !@04
+004170         IF CKPT-RESTARTING                                       !@12
+004180          THEN                                                    !@12
+004190           OPEN EXTEND APKINFIL-AUDIT;                            !@12
+004200          ELSE                                                    !@12
+004210           OPEN OUTPUT APKINFIL-AUDIT;                            !@05
+004220         END-IF;                                                  !@12
+004230         IF APKINFIL-AUDIT-OK                                     !@05
+004240          THEN                                                    !@05
+004250           SET AUDIT-FILE-IS-OPEN TO TRUE;                        !@05
+004260          ELSE                                                    !@05
+004270           DISPLAY PGMNAME, ' WARNING - AUDIT LOG FILE NOT ',     !@05
+004280                   'AVAILABLE, STATUS ', APKINFIL-AUDIT-STATUS;   !@05
+004290         END-IF;                                                  !@05
+004300         IF CKPT-RESTARTING                                       !@02
+004310          THEN                                                    !@02
+004320           PERFORM 0160-SKIP-TO-CHECKPOINT;                       !@02
+004330         END-IF;                                                  !@02
+004340       END-IF;
+004350     END-IF.
+004360     IF TRAILER-SENT                                              !@12
+004370      THEN                                                        !@12
+004380       SET INP-DELETE TO TRUE;                                    !@12
+004390       GOBACK;                                                    !@12
+004400     END-IF.                                                      !@12
+004410     SKIP1
+004420* Set the insert flag, and point the ACIF input record pointer
+004430* to the input record just read, skipping over (and reporting)
+004440* any record whose introducer fails validation.                   !@04
+004450     SET REC-IS-INVALID TO TRUE;                                  !@04
+004460     PERFORM 0100-READ-RECORD                                     !@04
+004470         UNTIL NOT APKINFIL-IN-OK OR REC-IS-VALID.                !@13
+004480     IF APKINFIL-IN-OK
+004490      THEN
+004500       SET INP-INSERT TO TRUE;
+004510       MOVE APKINFIL-IN-RECORD TO INP-LINE (1 : APKINFIL-LENGTH);
+004520       MOVE APKINFIL-LENGTH TO INP-RECLEN;
+004530       ADD 1 TO RECS-INSERTED-CNTR;                               !@06
+004540       PERFORM 0130-TALLY-PRINT-COUNTS;                           !@06
+004550       PERFORM 0135-SET-PRINT-ATTRS;                              !@09
+004560       PERFORM 0170-WRITE-CHECKPOINT;                             !@02
+004570      ELSE
+004580       IF NOT APKINFIL-IN-EOF
+004590        THEN
+004600         DISPLAY PGMNAME, ' ERROR READING APKINFIL INPUT FILE';
+004610         DISPLAY PGMNAME, ' STATUS CODE ', APKINFIL-IN-STATUS;
+004620         MOVE APKINFIL-IN-STATUS TO RETURN-CODE;
+004630         PERFORM 0190-CALL-ABEND;                                 !@03
+004640         SET INP-DELETE TO TRUE;                                  !@10
+004650        ELSE                                                      !@02
+004660         IF TRAILER-NOT-SENT                                      !@10
+004670          THEN                                                    !@10
+004680           PERFORM 0180-CLEAR-CHECKPOINT;                         !@02
+004690           PERFORM 0195-WRITE-SUMMARY-REPORT;                     !@06
+004700           IF EXCPT-FILE-IS-OPEN                                  !@04
+004710            THEN                                                  !@04
+004720             CLOSE APKINFIL-EXCPT;                                !@04
+004730             SET EXCPT-FILE-NOT-OPEN TO TRUE;                     !@04
+004740           END-IF;                                                !@04
+004750           IF AUDIT-FILE-IS-OPEN                                  !@05
+004760            THEN                                                  !@05
+004770             CLOSE APKINFIL-AUDIT;                                !@05
+004780             SET AUDIT-FILE-NOT-OPEN TO TRUE;                     !@05
+004790           END-IF;                                                !@05
+004800           PERFORM 0145-INSERT-TRAILER-RECORD;                    !@10
+004810          ELSE                                                    !@10
+004820           SET INP-DELETE TO TRUE;                                !@10
+004830         END-IF;                                                  !@10
+004840        END-IF;
+004850      END-IF.
+004860     SKIP1
+004870     GOBACK.
+004880 SKIP3
+004890 0105-BUILD-FILE-LIST.                                            !@07
+004900* Build the ordered list of DD names APKINFIL-IN will be opened   !@07
+004910* against from the optional multi-file control dataset. When no   !@07
+004920* control dataset is present, fall back to a single-entry list    !@07
+004930* naming the DD the caller supplied in INP-USTOR, or the          !@11
+004940* traditional default DD when the caller supplied nothing, so     !@11
+004950* existing single-file jobs run unchanged.                        !@11
+004960     MOVE ZERO TO APKINFIL-FILE-COUNT;                            !@07
+004970     OPEN INPUT APKINFIL-CTL;                                     !@07
+004980     IF APKINFIL-CTL-OK                                           !@07
+004990      THEN                                                        !@07
+005000       PERFORM 0107-LOAD-FILE-LIST-ENTRY                          !@07
+005010           UNTIL APKINFIL-CTL-EOF                                 !@07
+005020              OR APKINFIL-FILE-COUNT >= APKINFIL-MAX-FILES;       !@07
+005030       CLOSE APKINFIL-CTL;                                        !@07
+005040     END-IF;                                                      !@07
+005050     IF APKINFIL-FILE-COUNT = ZERO                                !@07
+005060      THEN                                                        !@07
+005070       ADD 1 TO APKINFIL-FILE-COUNT;                              !@07
+005080       IF UAREA-DDNAME NOT = SPACES                               !@11
+005090           AND UAREA-DDNAME NOT = LOW-VALUES                      !@12
+005100        THEN                                                      !@11
+005110         MOVE UAREA-DDNAME TO APKINFIL-FILE-ENTRY                 !@11
+005120                              (APKINFIL-FILE-COUNT);              !@11
+005130        ELSE                                                      !@11
+005140         MOVE 'APKINFIL' TO APKINFIL-FILE-ENTRY                   !@07
+005150                             (APKINFIL-FILE-COUNT);               !@07
+005160       END-IF;                                                    !@11
+005170     END-IF.                                                      !@07
+005180 SKIP2                                                            !@07
+005190 0107-LOAD-FILE-LIST-ENTRY.                                       !@07
+005200* Load one DD name from the control dataset into the file list.   !@07
+005210     READ APKINFIL-CTL;                                           !@07
+005220     IF APKINFIL-CTL-OK                                           !@07
+005230      THEN                                                        !@07
+005240       ADD 1 TO APKINFIL-FILE-COUNT;                              !@07
+005250       MOVE CTL-DDNAME TO APKINFIL-FILE-ENTRY                     !@07
+005260                           (APKINFIL-FILE-COUNT);                 !@07
+005270     END-IF.                                                      !@07
+005280 SKIP2                                                            !@07
+005290 0100-READ-RECORD.
+005300* Read a record from the input file and, for a record actually   !@13
+005310* read (not an end-of-file or a hard I/O error), run the normal   !@13
+005320* type/length validation and sequence-gap audit. Checkpoint       !@13
+005330* restart replay calls 0102-READ-RECORD-RAW directly instead, so  !@13
+005340* records already validated and audited in the pre-abend run are !@13
+005350* not reported a second time.                                     !@13
+005360     PERFORM 0102-READ-RECORD-RAW;                                 !@13
+005370     IF APKINFIL-IN-OK                                             !@13
+005380      THEN                                                         !@13
+005390       PERFORM 0110-VALIDATE-RECORD;                              !@04
+005400       PERFORM 0120-CHECK-SEQUENCE;                               !@05
+005410     END-IF.                                                       !@13
+005420 SKIP2                                                             !@13
+005430 0102-READ-RECORD-RAW.                                             !@13
+005440* Read a record from the input file.  At end of the current       !@07
+005450* member, advance to the next one in the concatenation list       !@07
+005460* instead of reporting true EOF to the caller. Tallies both the   !@13
+005470* cumulative and per-file record counts, since a checkpoint       !@13
+005480* restart has to resume partway through one member of a           !@13
+005490* concatenation without mis-replaying records that actually       !@13
+005500* belonged to an earlier one.                                     !@13
+005510     READ APKINFIL-IN,
+005520      AT END
+005530       PERFORM 0140-ADVANCE-INPUT-FILE;                           !@07
+005540      NOT AT END
+005550       ADD 1 TO UAREA-INCNTR;
+005560       ADD 1 TO CURR-FILE-RECNTR;                                  !@13
+005570     END-READ.
+005580 SKIP2                                                            !@04
+005590 0110-VALIDATE-RECORD.                                            !@04
+005600* Reject any record whose introducer does not carry a type code   !@04
+005610* we recognize, rather than letting it pass silently into the     !@04
+005620* print stream.                                                   !@04
+005630     SET REC-IS-VALID TO TRUE;                                    !@04
+005640     IF NOT APKINFIL-TYPE-IS-VALID                                !@04
+005650      THEN                                                        !@04
+005660       SET REC-IS-INVALID TO TRUE;                                !@04
+005670       MOVE SPACES TO APKINFIL-EXCPT-RECORD;                      !@04
+005680       MOVE APKINFIL-IN-SEQNUM TO EXCPT-SEQNUM;                   !@04
+005690       MOVE APKINFIL-IN-TYPE TO EXCPT-TYPE;                       !@04
+005700       MOVE 'UNRECOGNIZED RECORD TYPE CODE' TO EXCPT-REASON;      !@04
+005710       PERFORM 0115-WRITE-EXCEPTION;                              !@04
+005720     END-IF;                                                      !@08
+005730* Reject any record whose actual length falls outside the         !@08
+005740* bounds APKINFIL-IN is declared to handle, rather than MOVEing   !@08
+005750* an out-of-range length into INP-LINE.                           !@08
+005760     IF APKINFIL-LENGTH < 8 OR APKINFIL-LENGTH > 32752            !@08
+005770      THEN                                                        !@08
+005780       SET REC-IS-INVALID TO TRUE;                                !@08
+005790       MOVE SPACES TO APKINFIL-EXCPT-RECORD;                      !@08
+005800       MOVE APKINFIL-IN-SEQNUM TO EXCPT-SEQNUM;                   !@08
+005810       MOVE APKINFIL-IN-TYPE TO EXCPT-TYPE;                       !@08
+005820       MOVE 'RECORD LENGTH OUT OF RANGE' TO EXCPT-REASON;         !@08
+005830       PERFORM 0115-WRITE-EXCEPTION;                              !@08
+005840     END-IF.                                                      !@08
+005850 SKIP2                                                            !@04
+005860 0115-WRITE-EXCEPTION.                                            !@04
+005870* Write one exception record for an input record that failed      !@04
+005880* validation, so operations can reconcile bad records against     !@04
+005890* the input extract after the run instead of discovering them     !@04
+005900* in the printed output.                                          !@04
+005910     IF EXCPT-FILE-IS-OPEN                                        !@04
+005920      THEN                                                        !@04
+005930       WRITE APKINFIL-EXCPT-RECORD;                               !@04
+005940     END-IF.                                                      !@04
+005950 SKIP2                                                            !@05
+005960 0120-CHECK-SEQUENCE.                                             !@05
+005970* Compare this record's sequence number against the last one      !@05
+005980* seen and flag a gap, duplicate, or out-of-order number to the   !@05
+005990* audit log, so a truncated or double-fed input file is caught    !@05
+006000* while the run is still in progress, not after the last page.    !@05
+006010     IF FIRST-SEQNUM-PENDING                                      !@05
+006020      THEN                                                        !@05
+006030       SET SEQNUM-ALREADY-SEEN TO TRUE;                           !@05
+006040      ELSE                                                        !@05
+006050       COMPUTE SEQNUM-DELTA = APKINFIL-IN-SEQNUM - LAST-SEQNUM;   !@05
+006060* APKINFIL-IN-SEQNUM is only a 4-digit counter, so a long-running  !@14
+006070* multi-hour batch (the very job requests 000/003 exist to        !@14
+006080* support) legitimately wraps from 9999 back to a low number.     !@14
+006090* Recompute the delta as the wrapped-around equivalent before     !@14
+006100* judging it an anomaly, rather than flagging every wrap as       !@14
+006110* out of order.                                                   !@14
+006120       IF SEQNUM-DELTA < 0                                        !@14
+006130          AND LAST-SEQNUM >= 9900                                 !@14
+006140          AND APKINFIL-IN-SEQNUM < 100                            !@14
+006150        THEN                                                      !@14
+006160         COMPUTE SEQNUM-DELTA =                                   !@14
+006170             APKINFIL-IN-SEQNUM + 10000 - LAST-SEQNUM;            !@14
+006180       END-IF;                                                    !@14
+006190       MOVE SPACES TO APKINFIL-AUDIT-RECORD;                      !@05
+006200       MOVE APKINFIL-IN-SEQNUM TO AUDIT-SEQNUM;                   !@05
+006210       MOVE LAST-SEQNUM TO AUDIT-PREV-SEQNUM;                     !@05
+006220       IF SEQNUM-DELTA = 0                                        !@05
+006230        THEN                                                      !@05
+006240         MOVE 'DUPLICATE SEQUENCE NUMBER' TO AUDIT-REASON;        !@05
+006250         PERFORM 0125-WRITE-AUDIT;                                !@05
+006260        ELSE                                                      !@05
+006270         IF SEQNUM-DELTA < 0                                      !@05
+006280          THEN                                                    !@05
+006290           MOVE 'OUT OF SEQUENCE / OUT OF ORDER' TO AUDIT-REASON; !@05
+006300           PERFORM 0125-WRITE-AUDIT;                              !@05
+006310          ELSE                                                    !@05
+006320           IF SEQNUM-DELTA > 1                                    !@05
+006330            THEN                                                  !@05
+006340             MOVE 'GAP IN SEQUENCE NUMBERS' TO AUDIT-REASON;      !@05
+006350             PERFORM 0125-WRITE-AUDIT;                            !@05
+006360           END-IF;                                                !@05
+006370         END-IF;                                                  !@05
+006380       END-IF;                                                    !@05
+006390     END-IF;                                                      !@05
+006400     MOVE APKINFIL-IN-SEQNUM TO LAST-SEQNUM.                      !@05
+006410 SKIP2                                                            !@05
+006420 0125-WRITE-AUDIT.                                                !@05
+006430* Write one audit record describing the sequence-number anomaly   !@05
+006440* just detected. The offending record still prints -- this is a   !@05
+006450* reconciliation aid, not a reject.                               !@05
+006460     IF AUDIT-FILE-IS-OPEN                                        !@05
+006470      THEN                                                        !@05
+006480       WRITE APKINFIL-AUDIT-RECORD;                               !@05
+006490     END-IF.                                                      !@05
+006500 SKIP2                                                            !@06
+006510 0130-TALLY-PRINT-COUNTS.                                         !@06
+006520* Tally pages and lines actually sent into the print stream, so   !@06
+006530* the end-of-run summary report reflects what the operator will   !@06
+006540* see on the printer, not just what was read off the input file.  !@06
+006550     ADD 1 TO LINE-COUNT;                                         !@06
+006560     IF APKINFIL-IN-CC = '1'                                      !@06
+006570      THEN                                                        !@06
+006580       ADD 1 TO PAGE-COUNT;                                       !@06
+006590     END-IF.                                                      !@06
+006600 SKIP2                                                            !@09
+006610 0135-SET-PRINT-ATTRS.                                            !@09
+006620* Mixed banner/detail/trailer input can each need their own       !@09
+006630* FORMDEF, PAGEDEF, and print CHARS -- override the attributes    !@09
+006640* ACIF supplied for any record type that needs something other    !@09
+006650* than the job's default. Detail records are left on whatever     !@09
+006660* ACIF already set up.                                            !@09
+006670     IF APKINFIL-TYPE-IS-HDR                                      !@09
+006680      THEN                                                        !@09
+006690       MOVE HDR-FORMDEF TO INP-FORMDEF;                           !@09
+006700       MOVE HDR-PAGEDEF TO INP-PAGEDEF;                           !@09
+006710       MOVE HDR-CHARS   TO INP-CHARS;                             !@09
+006720      ELSE                                                        !@09
+006730       IF APKINFIL-TYPE-IS-BAN                                    !@09
+006740        THEN                                                      !@09
+006750         MOVE BAN-FORMDEF TO INP-FORMDEF;                         !@09
+006760         MOVE BAN-PAGEDEF TO INP-PAGEDEF;                         !@09
+006770         MOVE BAN-CHARS   TO INP-CHARS;                           !@09
+006780        ELSE                                                      !@09
+006790         IF APKINFIL-TYPE-IS-TRL                                  !@09
+006800          THEN                                                    !@09
+006810           MOVE TRL-FORMDEF TO INP-FORMDEF;                       !@09
+006820           MOVE TRL-PAGEDEF TO INP-PAGEDEF;                       !@09
+006830           MOVE TRL-CHARS   TO INP-CHARS;                         !@09
+006840         END-IF;                                                  !@09
+006850       END-IF;                                                    !@09
+006860     END-IF.                                                      !@09
+006870 SKIP2                                                            !@14
+006880 0140-ADVANCE-INPUT-FILE.                                         !@07
+006890* The current member hit end of file -- close it and open the     !@07
+006900* next one in the concatenation list, if any. When the list is    !@07
+006910* exhausted, force the true end-of-file condition so the caller   !@07
+006920* sees ordinary EOF processing.                                   !@07
+006930     CLOSE APKINFIL-IN;                                           !@07
+006940     SET IN-FILE-NOT-OPEN TO TRUE;                                !@14
+006950     ADD 1 TO APKINFIL-FILE-CURR;                                 !@07
+006960     IF APKINFIL-FILE-CURR > APKINFIL-FILE-COUNT                  !@07
+006970      THEN                                                        !@07
+006980       MOVE 10 TO APKINFIL-IN-STATUS;                             !@07
+006990      ELSE                                                        !@07
+007000       MOVE APKINFIL-FILE-ENTRY (APKINFIL-FILE-CURR)              !@07
+007010                                 TO APKINFIL-IN-DDNAME;           !@07
+007020       OPEN INPUT APKINFIL-IN;                                    !@07
+007030       IF APKINFIL-IN-OK                                          !@13
+007040        THEN                                                      !@13
+007050* Each concatenated member numbers its own records from its own   !@13
+007060* low starting sequence number, so neither the per-file record    !@13
+007070* count nor the gap/duplicate audit carries over across a file    !@13
+007080* boundary -- otherwise every legitimate multi-file job would log !@13
+007090* a bogus out-of-sequence audit entry at the start of each file.  !@13
+007100         MOVE ZERO TO CURR-FILE-RECNTR;                           !@13
+007110         SET FIRST-SEQNUM-PENDING TO TRUE;                        !@13
+007120         SET IN-FILE-IS-OPEN TO TRUE;                              !@14
+007130        ELSE                                                      !@07
+007140         DISPLAY PGMNAME, ' ERROR OPENING APKINFIL INPUT FILE';   !@07
+007150         DISPLAY PGMNAME, ' STATUS CODE ', APKINFIL-IN-STATUS;    !@07
+007160         MOVE APKINFIL-IN-STATUS TO RETURN-CODE;                  !@07
+007170         PERFORM 0190-CALL-ABEND;                                 !@07
+007180         GOBACK;                                                  !@07
+007190       END-IF;                                                    !@07
+007200     END-IF.                                                      !@07
+007210 SKIP2                                                            !@07
+007220 0145-INSERT-TRAILER-RECORD.                                      !@10
+007230* Build the synthesized trailer record carrying the run's final   !@10
+007240* totals and insert it into the print stream exactly once, so     !@10
+007250* operators see a control page in the actual AFP output even      !@10
+007260* when the input itself carried no trailer record of its own.     !@10
+007270     SET INP-INSERT TO TRUE;                                      !@10
+007280     SET TRAILER-SENT TO TRUE;                                    !@10
+007290     MOVE UAREA-INCNTR TO TRL-TXT-RECS-READ;                      !@10
+007300     MOVE RECS-INSERTED-CNTR TO TRL-TXT-RECS-INS;                 !@10
+007310     MOVE PAGE-COUNT TO TRL-TXT-PAGES;                            !@10
+007320     MOVE LINE-COUNT TO TRL-TXT-LINES;                            !@10
+007330     MOVE '1' TO INP-CCVAL;                                       !@10
+007340     MOVE SPACE TO INP-TRCVAL;                                    !@10
+007350     MOVE SPACES TO INP-DATA;                                     !@10
+007360     MOVE TRAILER-TEXT TO INP-DATA;                               !@10
+007370     MOVE 84 TO INP-RECLEN;                                       !@10
+007380     MOVE TRL-FORMDEF TO INP-FORMDEF;                             !@10
+007390     MOVE TRL-PAGEDEF TO INP-PAGEDEF;                             !@10
+007400     MOVE TRL-CHARS   TO INP-CHARS.                               !@10
+007410 SKIP2                                                            !@10
+007420 0150-LOAD-CHECKPOINT.                                            !@02
+007430* See if a checkpoint was left behind by a prior run of this job  !@02
+007440* that ABENDed part-way through, so we can skip back past only    !@02
+007450* the records it already inserted into the AFP stream, rather     !@02
+007460* than start the whole print run over from record one.            !@02
+007470     OPEN INPUT APKINFIL-CKPT;                                    !@02
+007480     IF APKINFIL-CKPT-OK                                          !@02
+007490      THEN                                                        !@02
+007500       READ APKINFIL-CKPT;                                        !@02
+007510       IF APKINFIL-CKPT-OK AND CKPT-RECS-DONE > ZERO              !@02
+007520        THEN                                                      !@02
+007530         MOVE CKPT-RECS-DONE TO CKPT-TARGET-RECS;                 !@02
+007540         MOVE CKPT-FILE-INDEX TO CKPT-TARGET-FILE-INDEX;          !@02
+007550         MOVE CKPT-RECS-INSERTED TO RECS-INSERTED-CNTR;           !@12
+007560         MOVE CKPT-PAGE-COUNT TO PAGE-COUNT;                      !@12
+007570         MOVE CKPT-LINE-COUNT TO LINE-COUNT;                      !@12
+007580         MOVE CKPT-SEQNUM TO LAST-SEQNUM;                         !@14
+007590         SET SEQNUM-ALREADY-SEEN TO TRUE;                         !@14
+007600         SET CKPT-RESTARTING TO TRUE;                             !@02
+007610         DISPLAY PGMNAME, ' RESTART CHECKPOINT FOUND, RESUMING ', !@02
+007620                 'AFTER RECORD ', CKPT-TARGET-RECS;               !@02
+007630       END-IF;                                                    !@02
+007640       CLOSE APKINFIL-CKPT;                                       !@02
+007650     END-IF.                                                      !@02
+007660 SKIP2                                                            !@02
+007670 0160-SKIP-TO-CHECKPOINT.                                         !@02
+007680* Re-read, but do not re-validate, re-audit, or re-insert, the    !@13
+007690* records the pre-abend run already reported on, until the count  !@13
+007700* of records read back from the checkpointed file (not the       !@13
+007710* cross-file total, which a restart cannot reproduce once an      !@13
+007720* earlier member in the concatenation has already been skipped)   !@13
+007730* catches back up to what the checkpoint says already reached     !@13
+007740* the printer. 0102-READ-RECORD-RAW is used directly, bypassing   !@13
+007750* 0100-READ-RECORD's validate/audit calls, so exception and       !@13
+007760* audit records already written for this range in the pre-abend  !@13
+007770* run are not duplicated. Also stop the instant the checkpointed  !@14
+007780* file itself runs out and 0102-READ-RECORD-RAW's own end-of-file !@14
+007790* handling advances to the next file in the list -- otherwise the !@14
+007800* loop would keep discarding records of that next file until its  !@14
+007810* own count coincidentally reached the old target.                !@14
+007820     PERFORM 0102-READ-RECORD-RAW                                 !@13
+007830         UNTIL NOT APKINFIL-IN-OK                                 !@13
+007840            OR CURR-FILE-RECNTR >= CKPT-TARGET-RECS                !@13
+007850            OR APKINFIL-FILE-CURR > CKPT-TARGET-FILE-INDEX.       !@14
+007860 SKIP2                                                            !@02
+007870 0170-WRITE-CHECKPOINT.                                           !@02
+007880* Drop a fresh checkpoint every CKPT-INTERVAL records so a        !@02
+007890* restart never has to redo more than one interval's worth of     !@02
+007900* printing.                                                       !@02
+007910     ADD 1 TO CKPT-DUE-CNTR;                                      !@02
+007920     IF CKPT-DUE-CNTR >= CKPT-INTERVAL                            !@02
+007930      THEN                                                        !@02
+007940       MOVE ZERO TO CKPT-DUE-CNTR;                                !@02
+007950       MOVE APKINFIL-FILE-CURR TO CKPT-FILE-INDEX;                !@07
+007960       MOVE CURR-FILE-RECNTR TO CKPT-RECS-DONE;                   !@13
+007970       MOVE APKINFIL-IN-SEQNUM TO CKPT-SEQNUM;                    !@02
+007980       MOVE RECS-INSERTED-CNTR TO CKPT-RECS-INSERTED;             !@12
+007990       MOVE PAGE-COUNT TO CKPT-PAGE-COUNT;                        !@12
+008000       MOVE LINE-COUNT TO CKPT-LINE-COUNT;                        !@12
+008010       OPEN OUTPUT APKINFIL-CKPT;                                 !@02
+008020       WRITE APKINFIL-CKPT-RECORD;                                !@02
+008030       CLOSE APKINFIL-CKPT;                                       !@02
+008040     END-IF.                                                      !@02
+008050 SKIP2                                                            !@02
+008060 0180-CLEAR-CHECKPOINT.                                           !@02
+008070* The run finished cleanly, so any earlier checkpoint is stale -- !@02
+008080* wipe it out so a later, unrelated run of this job never skips   !@02
+008090* ahead by mistake.                                               !@02
+008100     MOVE ZERO TO CKPT-RECS-DONE CKPT-FILE-INDEX CKPT-SEQNUM      !@02
+008110                  CKPT-RECS-INSERTED CKPT-PAGE-COUNT              !@12
+008120                  CKPT-LINE-COUNT;                                !@12
+008130     OPEN OUTPUT APKINFIL-CKPT;                                   !@02
+008140     WRITE APKINFIL-CKPT-RECORD;                                  !@02
+008150     CLOSE APKINFIL-CKPT.                                         !@02
+008160 SKIP2                                                            !@03
+008170 0190-CALL-ABEND.                                                 !@03
+008180* Capture a formatted CEE3DMP diagnostic dump of the failure so   !@03
+008190* operations has more than a bare file status code to go on.      !@03
+008200     CALL ABND-PGM USING ABEND-CODE, ABEND-OPTS.                  !@03
+008210 SKIP2                                                            !@06
+008220 0195-WRITE-SUMMARY-REPORT.                                       !@06
+008230* Write a single end-of-run record totalling what came in and     !@06
+008240* what went to the printer, so operations has one place to        !@06
+008250* confirm the run's record, page, and line counts without         !@06
+008260* scraping the job log.                                           !@06
+008270     MOVE SPACES TO APKINFIL-RPT-RECORD;                          !@06
+008280     MOVE UAREA-INCNTR TO RPT-RECS-READ;                          !@06
+008290     MOVE RECS-INSERTED-CNTR TO RPT-RECS-INSERTED;                !@06
+008300     MOVE PAGE-COUNT TO RPT-PAGE-COUNT;                           !@06
+008310     MOVE LINE-COUNT TO RPT-LINE-COUNT;                           !@06
+008320     OPEN OUTPUT APKINFIL-RPT;                                    !@06
+008330     IF APKINFIL-RPT-OK                                           !@06
+008340      THEN                                                        !@06
+008350       WRITE APKINFIL-RPT-RECORD;                                 !@06
+008360       CLOSE APKINFIL-RPT;                                        !@06
+008370      ELSE                                                        !@06
+008380       DISPLAY PGMNAME, ' WARNING - SUMMARY REPORT FILE NOT ',    !@06
+008390               'AVAILABLE, STATUS ', APKINFIL-RPT-STATUS;         !@06
+008400     END-IF.                                                      !@06
